@@ -0,0 +1,91 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           77 OPC-MENU  PIC X     VALUE SPACE.
+              88 OPC-MENU-OK      VALUE "1" "2" "3" "4" "5" "6" "7"
+                                        "8" "9" "0".
+           77 W-BRANCO  PIC X(50) VALUE SPACES.
+
+           SCREEN SECTION.
+           01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM PROCESSAMENTO UNTIL OPC-MENU = "0".
+           EXIT PROGRAM.
+
+       PROCESSAMENTO.
+
+           PERFORM EXIBIR-MENU.
+           PERFORM RECEBER-OPCAO.
+           PERFORM EXECUTAR-OPCAO.
+
+       EXIBIR-MENU.
+
+           *> LIMPANDO TELA
+           DISPLAY CLEAR-SCREEN.
+
+           CALL "CABECALHO".
+           DISPLAY "MENU PRINCIPAL"           AT 1311.
+
+           DISPLAY "1 - CONSULTA DE LIVROS"   AT 1502.
+           DISPLAY "2 - CADASTRO DE LIVROS"   AT 1602.
+           DISPLAY "3 - ALTERACAO DE LIVROS"  AT 1702.
+           DISPLAY "4 - EXCLUSAO DE LIVROS"   AT 1802.
+           DISPLAY "5 - RELATORIO DE LIVROS"  AT 1902.
+           DISPLAY "6 - EMPRESTIMO DE LIVROS" AT 2002.
+           DISPLAY "7 - DEVOLUCAO DE LIVROS"  AT 2102.
+           DISPLAY "8 - CARGA EM LOTE DE LIVROS" AT 2202.
+           DISPLAY "9 - REORGANIZAR LIVROS.DAT"   AT 2302.
+           DISPLAY "0 - SAIR"                 AT 2402.
+           DISPLAY "OPCAO:"                   AT 2502.
+           DISPLAY "MENSAGEM:"                AT 2602.
+
+       RECEBER-OPCAO.
+
+           PERFORM WITH TEST AFTER UNTIL OPC-MENU-OK
+               ACCEPT OPC-MENU AT 2509 WITH AUTO
+               PERFORM LIMPAR-ESPACO-MENSAGEM
+               IF  NOT OPC-MENU-OK
+                   DISPLAY "OPCAO INVALIDA" AT 2612
+               END-IF
+           END-PERFORM.
+
+       EXECUTAR-OPCAO.
+
+           EVALUATE OPC-MENU
+               WHEN "1"
+                   CALL "LEITURA"
+               WHEN "2"
+                   CALL "CADASTRO"
+               WHEN "3"
+                   CALL "ALTERACAO"
+               WHEN "4"
+                   CALL "EXCLUSAO"
+               WHEN "5"
+                   CALL "RELATORIO"
+               WHEN "6"
+                   CALL "EMPRESTIMO"
+               WHEN "7"
+                   CALL "DEVOLUCAO"
+               WHEN "8"
+                   CALL "CARGA-LIVROS"
+               WHEN "9"
+                   CALL "REORG-LIVROS"
+               WHEN "0"
+                   CONTINUE
+           END-EVALUATE.
+
+       LIMPAR-ESPACO-MENSAGEM.
+           DISPLAY W-BRANCO AT 2612.
