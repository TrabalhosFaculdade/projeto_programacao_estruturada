@@ -0,0 +1,10 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CABECALHO.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           DISPLAY "MACKBOOKS - SISTEMA DE BIBLIOTECA" AT 0125.
+           DISPLAY "-----------------------------------" AT 0201.
+           EXIT PROGRAM.
