@@ -0,0 +1,11 @@
+       FD ARQ-EMPRESTIMO.
+       01 REG-EMPRESTIMO.
+           02 COD-EMPRESTIMO   PIC 9(5).
+           02 COD-LIVRO-EMP    PIC 9(3).
+           02 NOME-LEITOR      PIC X(40).
+           02 DATA-EMPRESTIMO  PIC 9(8).
+           02 DATA-PREVISTA    PIC 9(8).
+           02 DATA-DEVOLUCAO   PIC 9(8).
+           02 SITUACAO-EMP     PIC X(1).
+               88 EMPRESTIMO-ATIVO      VALUE "A".
+               88 EMPRESTIMO-DEVOLVIDO  VALUE "D".
