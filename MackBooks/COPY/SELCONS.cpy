@@ -0,0 +1,4 @@
+           SELECT OPTIONAL ARQ-CONSULTA
+           ASSIGN TO "consulta.log"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS W-COD-ERRO-CONSULTA.
