@@ -0,0 +1,7 @@
+           SELECT OPTIONAL ARQ-LIVRO
+           ASSIGN TO "livros.dat"
+           ORGANIZATION INDEXED
+           RECORD KEY IS COD-LIVRO
+           ALTERNATE RECORD KEY IS TITULO-LIVRO WITH DUPLICATES
+           ACCESS SEQUENTIAL
+           FILE STATUS IS W-COD-ERRO.
