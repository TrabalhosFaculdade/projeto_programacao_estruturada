@@ -0,0 +1,7 @@
+       FD ARQ-CONSULTA.
+       01 REG-CONSULTA.
+           02 COD-LIVRO-PESQUISA PIC 9(3).
+           02 TITULO-PESQUISA    PIC X(40).
+           02 DATA-PESQUISA      PIC 9(8).
+           02 HORA-PESQUISA      PIC 9(6).
+           02 STATUS-PESQUISA    PIC X(2).
