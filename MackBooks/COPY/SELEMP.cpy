@@ -0,0 +1,6 @@
+           SELECT OPTIONAL ARQ-EMPRESTIMO
+           ASSIGN TO "emprestimo.dat"
+           ORGANIZATION INDEXED
+           RECORD KEY IS COD-EMPRESTIMO
+           ACCESS DYNAMIC
+           FILE STATUS IS W-COD-ERRO-EMP.
