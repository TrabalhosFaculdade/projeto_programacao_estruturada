@@ -0,0 +1,8 @@
+       FD ARQ-LIVRO.
+       01 REG-LIVRO.
+           02 COD-LIVRO       PIC 9(3).
+           02 TITULO-LIVRO    PIC X(40).
+           02 AUTOR-LIVRO     PIC X(40).
+           02 QTD-TOTAL       PIC 9(3).
+           02 QTD-EMPRESTADA  PIC 9(3).
+           02 FILLER          PIC X(35).
