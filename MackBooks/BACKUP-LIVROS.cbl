@@ -0,0 +1,95 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-LIVROS.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       COPY SELLIVS.
+
+                       SELECT OPTIONAL ARQ-BACKUP
+                       ASSIGN TO W-NOME-BACKUP
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS W-COD-ERRO-BACKUP.
+
+       DATA DIVISION.
+           FILE  SECTION.
+           COPY FDLIVRO.
+
+           FD ARQ-BACKUP.
+           01 REG-BACKUP PIC X(124).
+
+           WORKING-STORAGE SECTION.
+           77 W-COD-ERRO         PIC X(2)   VALUE SPACES.
+              88 FIM-ARQUIVO                VALUE "10".
+           77 W-COD-ERRO-BACKUP  PIC X(2)   VALUE SPACES.
+           77 W-ERRO-BACKUP      PIC X(1)   VALUE "N".
+              88 BACKUP-COM-ERRO            VALUE "S".
+           77 W-DATA-BACKUP      PIC 9(8)   VALUE ZEROS.
+           77 W-NOME-BACKUP      PIC X(30)  VALUE SPACES.
+           77 W-CONTADOR         PIC 9(5)   VALUE ZEROS.
+           77 W-CONTADOR-ED      PIC ZZZZ9  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           PERFORM MONTAR-NOME-BACKUP.
+           OPEN INPUT  ARQ-LIVRO.
+           OPEN OUTPUT ARQ-BACKUP.
+           IF  W-COD-ERRO-BACKUP NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE BACKUP - STATUS "
+                   W-COD-ERRO-BACKUP
+               MOVE "S"  TO W-ERRO-BACKUP
+               MOVE "10" TO W-COD-ERRO
+           ELSE
+               DISPLAY "COPIANDO LIVROS.DAT PARA " W-NOME-BACKUP
+               PERFORM LER-PROXIMO-LIVRO
+           END-IF.
+
+       MONTAR-NOME-BACKUP.
+           ACCEPT W-DATA-BACKUP FROM DATE YYYYMMDD.
+           STRING "livros-"      DELIMITED BY SIZE
+                  W-DATA-BACKUP  DELIMITED BY SIZE
+                  ".bak"         DELIMITED BY SIZE
+                  INTO W-NOME-BACKUP.
+
+       PROCESSAMENTO.
+           WRITE REG-BACKUP FROM REG-LIVRO.
+           IF  W-COD-ERRO-BACKUP = "00"
+               ADD 1 TO W-CONTADOR
+               PERFORM LER-PROXIMO-LIVRO
+           ELSE
+               DISPLAY "ERRO AO GRAVAR BACKUP - STATUS "
+                   W-COD-ERRO-BACKUP
+               MOVE "S"  TO W-ERRO-BACKUP
+               MOVE "10" TO W-COD-ERRO
+           END-IF.
+
+       LER-PROXIMO-LIVRO.
+           READ ARQ-LIVRO
+               AT END
+                   MOVE "10" TO W-COD-ERRO
+           END-READ.
+
+       FINALIZACAO.
+           IF  BACKUP-COM-ERRO
+               DISPLAY "BACKUP INCOMPLETO - " W-NOME-BACKUP
+                   " NAO E UMA COPIA CONFIAVEL DE LIVROS.DAT"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE W-CONTADOR TO W-CONTADOR-ED
+               DISPLAY "REGISTROS COPIADOS: " W-CONTADOR-ED
+           END-IF.
+           CLOSE ARQ-LIVRO.
+           CLOSE ARQ-BACKUP.
