@@ -0,0 +1,171 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCLUSAO.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       COPY SELLIVRO.
+                       COPY SELEMP.
+
+       DATA DIVISION.
+           FILE  SECTION.
+           COPY FDLIVRO.
+           COPY FDEMP.
+
+           WORKING-STORAGE SECTION.
+           77 W-COD-ERRO         PIC X(2)  VALUE SPACES.
+           77 W-COD-ERRO-EMP     PIC X(2)  VALUE SPACES.
+           77 OPC                PIC X     VALUE SPACE.
+              88 OPC-OK                    VALUE "S" "N".
+           77 CONF               PIC X     VALUE SPACE.
+              88 CONF-OK                   VALUE "S" "N".
+           77 COD-LIVRO-ED       PIC ZZ9   VALUE ZEROS.
+           77 W-TEM-EMPRESTIMO   PIC X(1)  VALUE "N".
+              88 TEM-EMPRESTIMO-ATIVO      VALUE "S".
+           77 W-BRANCO           PIC X(50) VALUE SPACES.
+
+           SCREEN SECTION.
+           01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           CALL "BACKUP-LIVROS".
+           IF  RETURN-CODE NOT = ZERO
+               DISPLAY "BACKUP FALHOU - EXCLUSAO CANCELADA"
+               EXIT PROGRAM
+           END-IF.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL OPC = "N".
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           PERFORM ABRIR-ARQUIVO.
+           MOVE "S" TO OPC.
+
+       PROCESSAMENTO.
+
+           PERFORM FORMATAR-TELA.
+           PERFORM ROTINA-LEITURA.
+           PERFORM EXIBIR-DADOS-LIDOS.
+           IF  W-COD-ERRO = "00"
+               PERFORM VERIFICAR-EMPRESTIMO-ATIVO
+               IF  W-COD-ERRO = "00"
+                   PERFORM EXCLUIR-REGISTRO
+               END-IF
+           END-IF.
+           PERFORM RECEBER-OPCAO-CONTINUIDADE.
+
+       FORMATAR-TELA.
+
+           MOVE ZEROS TO COD-LIVRO-ED.
+
+           *> LIMPANDO TELA
+           DISPLAY  CLEAR-SCREEN.
+
+           CALL "CABECALHO".
+           DISPLAY "EXCLUSAO DE LIVROS"        AT 1311.
+
+           DISPLAY "CODIGO:"                   AT 1502.
+           DISPLAY "TITULO:"                   AT 1702.
+           DISPLAY "AUTOR:"                    AT 1902.
+           DISPLAY "CONFIRMA EXCLUSAO? (S/N):" AT 2102.
+           DISPLAY "OUTRO REGISTRO? (S/N):"    AT 2302.
+           DISPLAY "MENSAGEM:"                 AT 2502.
+
+       ROTINA-LEITURA.
+           ACCEPT COD-LIVRO-ED AT 1511.
+           MOVE COD-LIVRO-ED TO COD-LIVRO
+           READ ARQ-LIVRO.
+
+       EXIBIR-DADOS-LIDOS.
+
+           IF W-COD-ERRO NOT = "00"
+               DISPLAY "LIVRO NAO ENCONTRADO" AT 2512
+           ELSE
+               DISPLAY TITULO-LIVRO AT 1711
+               DISPLAY AUTOR-LIVRO  AT 1911
+           END-IF.
+
+       VERIFICAR-EMPRESTIMO-ATIVO.
+
+           MOVE "N"    TO W-TEM-EMPRESTIMO.
+           MOVE ZEROS  TO COD-EMPRESTIMO.
+           START ARQ-EMPRESTIMO KEY IS NOT LESS THAN COD-EMPRESTIMO
+               INVALID KEY
+                   MOVE "10" TO W-COD-ERRO-EMP
+           END-START.
+
+           IF  W-COD-ERRO-EMP = "00"
+               PERFORM PROCURAR-EMPRESTIMO-ATIVO
+                   UNTIL TEM-EMPRESTIMO-ATIVO
+                      OR W-COD-ERRO-EMP NOT = "00"
+           END-IF.
+
+           IF  TEM-EMPRESTIMO-ATIVO
+               MOVE "24" TO W-COD-ERRO
+               DISPLAY "LIVRO POSSUI EMPRESTIMO ATIVO - EXCLUSAO "
+                   "NAO PERMITIDA" AT 2512
+           END-IF.
+
+       PROCURAR-EMPRESTIMO-ATIVO.
+           READ ARQ-EMPRESTIMO NEXT RECORD
+               AT END
+                   MOVE "10" TO W-COD-ERRO-EMP
+           END-READ.
+           IF  W-COD-ERRO-EMP = "00"
+               IF  COD-LIVRO-EMP = COD-LIVRO AND EMPRESTIMO-ATIVO
+                   MOVE "S" TO W-TEM-EMPRESTIMO
+               END-IF
+           END-IF.
+
+       EXCLUIR-REGISTRO.
+
+           PERFORM WITH TEST AFTER UNTIL CONF-OK
+               ACCEPT CONF AT 2127 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (CONF) TO CONF
+               IF  NOT CONF-OK
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2512
+               END-IF
+           END-PERFORM.
+
+           IF  CONF = "S"
+               DELETE ARQ-LIVRO
+               IF  W-COD-ERRO = "00"
+                   DISPLAY "LIVRO EXCLUIDO COM SUCESSO" AT 2512
+               ELSE
+                   DISPLAY "ERRO AO EXCLUIR LIVRO" AT 2512
+               END-IF
+           ELSE
+               DISPLAY "EXCLUSAO CANCELADA" AT 2512
+           END-IF.
+
+       RECEBER-OPCAO-CONTINUIDADE.
+
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT OPC AT 2325 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
+               PERFORM LIMPAR-ESPACO-MENSAGEM
+               IF  NOT OPC-OK
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2512
+               END-IF
+           END-PERFORM.
+
+       ABRIR-ARQUIVO.
+           OPEN I-O   ARQ-LIVRO.
+           OPEN INPUT ARQ-EMPRESTIMO.
+
+       LIMPAR-ESPACO-MENSAGEM.
+           DISPLAY W-BRANCO AT 2512.
+
+       FINALIZACAO.
+           CLOSE ARQ-LIVRO.
+           CLOSE ARQ-EMPRESTIMO.
