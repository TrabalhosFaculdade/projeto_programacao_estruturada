@@ -0,0 +1,141 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTERACAO.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       COPY SELLIVRO.
+
+       DATA DIVISION.
+           FILE  SECTION.
+           COPY FDLIVRO.
+
+           WORKING-STORAGE SECTION.
+           77 W-COD-ERRO           PIC X(2)  VALUE SPACES.
+           77 OPC                  PIC X     VALUE SPACE.
+              88 OPC-OK                      VALUE "S" "N".
+           77 CONF                 PIC X     VALUE SPACE.
+              88 CONF-OK                     VALUE "S" "N".
+           77 COD-LIVRO-ED         PIC ZZ9   VALUE ZEROS.
+           77 W-TITULO-NOVO        PIC X(40) VALUE SPACES.
+           77 W-AUTOR-NOVO         PIC X(40) VALUE SPACES.
+           77 W-BRANCO             PIC X(50) VALUE SPACES.
+
+           SCREEN SECTION.
+           01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           CALL "BACKUP-LIVROS".
+           IF  RETURN-CODE NOT = ZERO
+               DISPLAY "BACKUP FALHOU - ALTERACAO CANCELADA"
+               EXIT PROGRAM
+           END-IF.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL OPC = "N".
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           PERFORM ABRIR-ARQUIVO.
+           MOVE "S" TO OPC.
+
+       PROCESSAMENTO.
+
+           PERFORM FORMATAR-TELA.
+           PERFORM ROTINA-LEITURA.
+           PERFORM EXIBIR-DADOS-LIDOS.
+           IF  W-COD-ERRO = "00"
+               PERFORM RECEBER-DADOS-NOVOS
+               PERFORM REGRAVAR-REGISTRO
+           END-IF.
+           PERFORM RECEBER-OPCAO-CONTINUIDADE.
+
+       FORMATAR-TELA.
+
+           MOVE ZEROS TO COD-LIVRO-ED.
+
+           *> LIMPANDO TELA
+           DISPLAY  CLEAR-SCREEN.
+
+           CALL "CABECALHO".
+           DISPLAY "ALTERACAO DE LIVROS"    AT 1311.
+
+           DISPLAY "CODIGO:"                AT 1502.
+           DISPLAY "TITULO ATUAL:"          AT 1702.
+           DISPLAY "AUTOR ATUAL:"           AT 1902.
+           DISPLAY "NOVO TITULO:"           AT 2102.
+           DISPLAY "NOVO AUTOR:"            AT 2302.
+           DISPLAY "CONFIRMA ALTERACAO? (S/N):" AT 2502.
+           DISPLAY "OUTRO REGISTRO? (S/N):" AT 2602.
+           DISPLAY "MENSAGEM:"              AT 2702.
+
+       ROTINA-LEITURA.
+           ACCEPT COD-LIVRO-ED AT 1511.
+           MOVE COD-LIVRO-ED TO COD-LIVRO
+           READ ARQ-LIVRO.
+
+       EXIBIR-DADOS-LIDOS.
+
+           IF W-COD-ERRO NOT = "00"
+               DISPLAY "LIVRO NAO ENCONTRADO" AT 2712
+           ELSE
+               DISPLAY TITULO-LIVRO AT 1716
+               DISPLAY AUTOR-LIVRO  AT 1915
+           END-IF.
+
+       RECEBER-DADOS-NOVOS.
+           MOVE SPACES TO W-TITULO-NOVO W-AUTOR-NOVO.
+           ACCEPT W-TITULO-NOVO AT 2115.
+           ACCEPT W-AUTOR-NOVO  AT 2314.
+
+       REGRAVAR-REGISTRO.
+
+           PERFORM WITH TEST AFTER UNTIL CONF-OK
+               ACCEPT CONF AT 2529 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (CONF) TO CONF
+               IF  NOT CONF-OK
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2712
+               END-IF
+           END-PERFORM.
+
+           IF  CONF = "S"
+               MOVE W-TITULO-NOVO TO TITULO-LIVRO
+               MOVE W-AUTOR-NOVO  TO AUTOR-LIVRO
+               REWRITE REG-LIVRO
+               IF  W-COD-ERRO = "00"
+                   DISPLAY "LIVRO ALTERADO COM SUCESSO" AT 2712
+               ELSE
+                   DISPLAY "ERRO AO ALTERAR LIVRO" AT 2712
+               END-IF
+           ELSE
+               DISPLAY "ALTERACAO CANCELADA" AT 2712
+           END-IF.
+
+       RECEBER-OPCAO-CONTINUIDADE.
+
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT OPC AT 2625 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
+               PERFORM LIMPAR-ESPACO-MENSAGEM
+               IF  NOT OPC-OK
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2712
+               END-IF
+           END-PERFORM.
+
+       ABRIR-ARQUIVO.
+           OPEN I-O ARQ-LIVRO.
+
+       LIMPAR-ESPACO-MENSAGEM.
+           DISPLAY W-BRANCO AT 2712.
+
+       FINALIZACAO.
+           CLOSE ARQ-LIVRO.
