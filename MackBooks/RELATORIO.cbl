@@ -0,0 +1,64 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       COPY SELLIVS.
+
+       DATA DIVISION.
+           FILE  SECTION.
+           COPY FDLIVRO.
+
+           WORKING-STORAGE SECTION.
+           77 W-COD-ERRO     PIC X(2)   VALUE SPACES.
+              88 FIM-ARQUIVO            VALUE "10".
+           77 W-CONTADOR     PIC 9(5)   VALUE ZEROS.
+           77 W-CONTADOR-ED  PIC ZZZZ9  VALUE ZEROS.
+           77 W-LINHA-LISTA  PIC X(82)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           OPEN INPUT ARQ-LIVRO.
+           CALL "CABECALHO".
+           DISPLAY "RELATORIO DE LIVROS CADASTRADOS".
+           DISPLAY " ".
+           PERFORM LER-PROXIMO-LIVRO.
+
+       PROCESSAMENTO.
+           PERFORM IMPRIMIR-LIVRO.
+           ADD 1 TO W-CONTADOR.
+           PERFORM LER-PROXIMO-LIVRO.
+
+       IMPRIMIR-LIVRO.
+           MOVE SPACES       TO W-LINHA-LISTA.
+           STRING TITULO-LIVRO DELIMITED BY SIZE
+                  " - "       DELIMITED BY SIZE
+                  AUTOR-LIVRO DELIMITED BY SIZE
+                  INTO W-LINHA-LISTA.
+           DISPLAY W-LINHA-LISTA.
+
+       LER-PROXIMO-LIVRO.
+           READ ARQ-LIVRO
+               AT END
+                   MOVE "10" TO W-COD-ERRO
+           END-READ.
+
+       FINALIZACAO.
+           MOVE W-CONTADOR TO W-CONTADOR-ED.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE LIVROS CADASTRADOS: " W-CONTADOR-ED.
+           CLOSE ARQ-LIVRO.
