@@ -0,0 +1,158 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEVOLUCAO.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       COPY SELLIVRO.
+                       COPY SELEMP.
+
+       DATA DIVISION.
+           FILE  SECTION.
+           COPY FDLIVRO.
+           COPY FDEMP.
+
+           WORKING-STORAGE SECTION.
+           77 W-COD-ERRO          PIC X(2)  VALUE SPACES.
+           77 W-COD-ERRO-EMP      PIC X(2)  VALUE SPACES.
+           77 OPC                 PIC X     VALUE SPACE.
+              88 OPC-OK                     VALUE "S" "N".
+           77 CONF                PIC X     VALUE SPACE.
+              88 CONF-OK                    VALUE "S" "N".
+           77 COD-EMPRESTIMO-ED   PIC ZZZZ9 VALUE ZEROS.
+           77 W-DECREMENTOU-QTD   PIC X     VALUE "N".
+           77 W-BRANCO            PIC X(50) VALUE SPACES.
+
+           SCREEN SECTION.
+           01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL OPC = "N".
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           PERFORM ABRIR-ARQUIVOS.
+           MOVE "S" TO OPC.
+
+       PROCESSAMENTO.
+
+           PERFORM FORMATAR-TELA.
+           PERFORM ROTINA-LEITURA-EMPRESTIMO.
+           PERFORM EXIBIR-DADOS-EMPRESTIMO.
+           IF  W-COD-ERRO-EMP = "00" AND EMPRESTIMO-ATIVO
+               PERFORM BAIXAR-EMPRESTIMO
+           END-IF.
+           PERFORM RECEBER-OPCAO-CONTINUIDADE.
+
+       FORMATAR-TELA.
+
+           MOVE ZEROS TO COD-EMPRESTIMO-ED.
+
+           *> LIMPANDO TELA
+           DISPLAY  CLEAR-SCREEN.
+
+           CALL "CABECALHO".
+           DISPLAY "DEVOLUCAO DE LIVROS"              AT 1311.
+
+           DISPLAY "CODIGO DO EMPRESTIMO:"             AT 1502.
+           DISPLAY "LIVRO:"                             AT 1702.
+           DISPLAY "LEITOR:"                            AT 1902.
+           DISPLAY "SITUACAO:"                           AT 2102.
+           DISPLAY "CONFIRMA DEVOLUCAO? (S/N):"         AT 2302.
+           DISPLAY "OUTRO REGISTRO? (S/N):"             AT 2402.
+           DISPLAY "MENSAGEM:"                          AT 2502.
+
+       ROTINA-LEITURA-EMPRESTIMO.
+           ACCEPT COD-EMPRESTIMO-ED AT 1524.
+           MOVE COD-EMPRESTIMO-ED TO COD-EMPRESTIMO.
+           READ ARQ-EMPRESTIMO.
+
+       EXIBIR-DADOS-EMPRESTIMO.
+
+           IF  W-COD-ERRO-EMP NOT = "00"
+               DISPLAY "EMPRESTIMO NAO ENCONTRADO" AT 2512
+           ELSE
+               MOVE COD-LIVRO-EMP TO COD-LIVRO
+               READ ARQ-LIVRO
+               IF  W-COD-ERRO = "00"
+                   DISPLAY TITULO-LIVRO AT 1709
+               END-IF
+               DISPLAY NOME-LEITOR AT 1909
+               IF  EMPRESTIMO-ATIVO
+                   DISPLAY "EMPRESTADO" AT 2111
+               ELSE
+                   DISPLAY "JA DEVOLVIDO" AT 2111
+                   MOVE "24" TO W-COD-ERRO-EMP
+                   DISPLAY "EMPRESTIMO JA FOI DEVOLVIDO" AT 2512
+               END-IF
+           END-IF.
+
+       BAIXAR-EMPRESTIMO.
+
+           PERFORM WITH TEST AFTER UNTIL CONF-OK
+               ACCEPT CONF AT 2329 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (CONF) TO CONF
+               IF  NOT CONF-OK
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2512
+               END-IF
+           END-PERFORM.
+
+           IF  CONF = "S"
+               ACCEPT DATA-DEVOLUCAO FROM DATE YYYYMMDD
+               MOVE "D" TO SITUACAO-EMP
+               REWRITE REG-EMPRESTIMO
+               IF  W-COD-ERRO-EMP = "00"
+                   MOVE "N" TO W-DECREMENTOU-QTD
+                   IF  QTD-EMPRESTADA > ZEROS
+                       SUBTRACT 1 FROM QTD-EMPRESTADA
+                       MOVE "S" TO W-DECREMENTOU-QTD
+                   END-IF
+                   REWRITE REG-LIVRO
+                   IF  W-COD-ERRO = "00"
+                       DISPLAY "DEVOLUCAO REGISTRADA COM SUCESSO"
+                           AT 2512
+                   ELSE
+                       IF  W-DECREMENTOU-QTD = "S"
+                           ADD 1 TO QTD-EMPRESTADA
+                       END-IF
+                       DISPLAY "ERRO AO ATUALIZAR EXEMPLARES" AT 2512
+                   END-IF
+               ELSE
+                   DISPLAY "ERRO AO REGISTRAR DEVOLUCAO" AT 2512
+               END-IF
+           ELSE
+               DISPLAY "DEVOLUCAO CANCELADA" AT 2512
+           END-IF.
+
+       RECEBER-OPCAO-CONTINUIDADE.
+
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT OPC AT 2425 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
+               PERFORM LIMPAR-ESPACO-MENSAGEM
+               IF  NOT OPC-OK
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2512
+               END-IF
+           END-PERFORM.
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O ARQ-LIVRO.
+           OPEN I-O ARQ-EMPRESTIMO.
+
+       LIMPAR-ESPACO-MENSAGEM.
+           DISPLAY W-BRANCO AT 2512.
+
+       FINALIZACAO.
+           CLOSE ARQ-LIVRO.
+           CLOSE ARQ-EMPRESTIMO.
