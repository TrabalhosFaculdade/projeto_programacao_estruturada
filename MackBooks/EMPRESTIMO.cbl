@@ -0,0 +1,165 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPRESTIMO.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       COPY SELLIVRO.
+                       COPY SELEMP.
+
+       DATA DIVISION.
+           FILE  SECTION.
+           COPY FDLIVRO.
+           COPY FDEMP.
+
+           WORKING-STORAGE SECTION.
+           77 W-COD-ERRO       PIC X(2)  VALUE SPACES.
+           77 W-COD-ERRO-EMP   PIC X(2)  VALUE SPACES.
+           77 OPC               PIC X     VALUE SPACE.
+              88 OPC-OK                   VALUE "S" "N".
+           77 CONF              PIC X     VALUE SPACE.
+              88 CONF-OK                  VALUE "S" "N".
+           77 COD-LIVRO-ED       PIC ZZ9   VALUE ZEROS.
+           77 COD-EMPRESTIMO-ED  PIC ZZZZ9 VALUE ZEROS.
+           77 W-QTD-DISPONIVEL   PIC ZZ9   VALUE ZEROS.
+           77 W-BRANCO           PIC X(50) VALUE SPACES.
+
+           SCREEN SECTION.
+           01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL OPC = "N".
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           PERFORM ABRIR-ARQUIVOS.
+           MOVE "S" TO OPC.
+
+       PROCESSAMENTO.
+
+           PERFORM FORMATAR-TELA.
+           PERFORM ROTINA-LEITURA-LIVRO.
+           PERFORM EXIBIR-DADOS-LIVRO.
+           IF  W-COD-ERRO = "00"
+               PERFORM RECEBER-DADOS-EMPRESTIMO
+               PERFORM GRAVAR-EMPRESTIMO
+           END-IF.
+           PERFORM RECEBER-OPCAO-CONTINUIDADE.
+
+       FORMATAR-TELA.
+
+           MOVE ZEROS TO COD-LIVRO-ED COD-EMPRESTIMO-ED.
+
+           *> LIMPANDO TELA
+           DISPLAY  CLEAR-SCREEN.
+
+           CALL "CABECALHO".
+           DISPLAY "EMPRESTIMO DE LIVROS"           AT 1311.
+
+           DISPLAY "CODIGO DO LIVRO:"                AT 1502.
+           DISPLAY "TITULO:"                         AT 1702.
+           DISPLAY "EXEMPLARES DISPONIVEIS:"         AT 1902.
+           DISPLAY "CODIGO DO EMPRESTIMO:"           AT 2102.
+           DISPLAY "NOME DO LEITOR:"                 AT 2202.
+           DISPLAY "DATA PREVISTA DEVOLUCAO (AAAAMMDD):" AT 2302.
+           DISPLAY "CONFIRMA EMPRESTIMO? (S/N):"     AT 2402.
+           DISPLAY "OUTRO REGISTRO? (S/N):"          AT 2502.
+           DISPLAY "MENSAGEM:"                       AT 2602.
+
+       ROTINA-LEITURA-LIVRO.
+           ACCEPT COD-LIVRO-ED AT 1518.
+           MOVE COD-LIVRO-ED TO COD-LIVRO
+           READ ARQ-LIVRO.
+
+       EXIBIR-DADOS-LIVRO.
+
+           IF  W-COD-ERRO NOT = "00"
+               DISPLAY "LIVRO NAO ENCONTRADO" AT 2612
+           ELSE
+               DISPLAY TITULO-LIVRO AT 1711
+               SUBTRACT QTD-EMPRESTADA FROM QTD-TOTAL
+                   GIVING W-QTD-DISPONIVEL
+               DISPLAY W-QTD-DISPONIVEL AT 1926
+               IF  QTD-EMPRESTADA = QTD-TOTAL
+                   MOVE "23" TO W-COD-ERRO
+                   DISPLAY "TODOS OS EXEMPLARES ESTAO EMPRESTADOS"
+                       AT 2612
+               END-IF
+           END-IF.
+
+       RECEBER-DADOS-EMPRESTIMO.
+           ACCEPT COD-EMPRESTIMO-ED AT 2124.
+           MOVE COD-EMPRESTIMO-ED TO COD-EMPRESTIMO.
+           ACCEPT NOME-LEITOR          AT 2218.
+           ACCEPT DATA-PREVISTA        AT 2338.
+           MOVE COD-LIVRO              TO COD-LIVRO-EMP.
+           ACCEPT DATA-EMPRESTIMO FROM DATE YYYYMMDD.
+           MOVE ZEROS                  TO DATA-DEVOLUCAO.
+           MOVE "A"                    TO SITUACAO-EMP.
+
+       GRAVAR-EMPRESTIMO.
+
+           PERFORM WITH TEST AFTER UNTIL CONF-OK
+               ACCEPT CONF AT 2429 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (CONF) TO CONF
+               IF  NOT CONF-OK
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2612
+               END-IF
+           END-PERFORM.
+
+           IF  CONF = "S"
+               WRITE REG-EMPRESTIMO
+               IF  W-COD-ERRO-EMP = "22"
+                   DISPLAY "CODIGO DE EMPRESTIMO JA EXISTE" AT 2612
+               ELSE
+                   IF  W-COD-ERRO-EMP = "00"
+                       ADD 1 TO QTD-EMPRESTADA
+                       REWRITE REG-LIVRO
+                       IF  W-COD-ERRO = "00"
+                           DISPLAY "EMPRESTIMO REGISTRADO COM SUCESSO"
+                               AT 2612
+                       ELSE
+                           SUBTRACT 1 FROM QTD-EMPRESTADA
+                           DISPLAY "ERRO AO ATUALIZAR EXEMPLARES"
+                               AT 2612
+                       END-IF
+                   ELSE
+                       DISPLAY "ERRO AO REGISTRAR EMPRESTIMO" AT 2612
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "EMPRESTIMO CANCELADO" AT 2612
+           END-IF.
+
+       RECEBER-OPCAO-CONTINUIDADE.
+
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT OPC AT 2525 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
+               PERFORM LIMPAR-ESPACO-MENSAGEM
+               IF  NOT OPC-OK
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2612
+               END-IF
+           END-PERFORM.
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O ARQ-LIVRO.
+           OPEN I-O ARQ-EMPRESTIMO.
+
+       LIMPAR-ESPACO-MENSAGEM.
+           DISPLAY W-BRANCO AT 2612.
+
+       FINALIZACAO.
+           CLOSE ARQ-LIVRO.
+           CLOSE ARQ-EMPRESTIMO.
