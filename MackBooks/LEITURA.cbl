@@ -10,28 +10,30 @@
 
                INPUT-OUTPUT SECTION.
                    FILE-CONTROL.
-                       SELECT OPTIONAL ARQ-LIVRO
-                       ASSIGN TO "livros.dat"
-                       ORGANIZATION INDEXED
-                       RECORD KEY IS COD-LIVRO
-                       ACCESS RANDOM
-                       FILE STATUS IS W-COD-ERRO.
+                       COPY SELLIVRO.
+                       COPY SELCONS.
 
        DATA DIVISION.
            FILE  SECTION.
-           FD ARQ-LIVRO.
-           01 REG-LIVRO.
-               02 COD-LIVRO    PIC 9(3).
-               02 TITULO-LIVRO PIC X(40).
-               02 AUTOR-LIVRO  PIC X(40).
-               02 FILLER       PIC X(41).
+           COPY FDLIVRO.
+           COPY FDCONS.
 
            WORKING-STORAGE SECTION.
            77 W-COD-ERRO           PIC  X(2) VALUE SPACES.
+           77 W-COD-ERRO-PESQUISA  PIC  X(2) VALUE SPACES.
+           77 W-COD-ERRO-CONSULTA  PIC  X(2) VALUE SPACES.
+           77 W-QTD-DISPONIVEL     PIC ZZ9   VALUE ZEROS.
            77 OPC                  PIC X     VALUE SPACE.
               88 OPC-OK                      VALUE "S" "N".
+           77 W-OPC-PESQUISA       PIC X     VALUE SPACE.
+              88 PESQUISA-POR-TITULO         VALUE "T".
+              88 OPC-PESQUISA-OK             VALUE "C" "T".
            77 W-COD-LIVRO-PESQUISA PIC 9(3)  VALUE ZEROS.
            77 COD-LIVRO-ED         PIC ZZ9   VALUE ZEROS.
+           77 W-TITULO-PESQUISA    PIC X(40) VALUE SPACES.
+           77 W-LEN-PESQUISA       PIC 9(2)  VALUE ZEROS.
+           77 MAIS-OCORRENCIAS     PIC X     VALUE SPACE.
+              88 MAIS-OCORRENCIAS-OK         VALUE "S" "N".
            77 W-BRANCO             PIC X(50) VALUE SPACES.
 
            SCREEN SECTION.
@@ -53,44 +55,156 @@
        PROCESSAMENTO.
 
            PERFORM FORMATAR-TELA.
-           PERFORM ROTINA-LEITURA
-           PERFORM EXIBIR-DADOS-LIDOS.
+           PERFORM RECEBER-TIPO-PESQUISA.
+           IF  PESQUISA-POR-TITULO
+               PERFORM ROTINA-PESQUISA-TITULO
+           ELSE
+               PERFORM ROTINA-LEITURA
+               PERFORM EXIBIR-DADOS-LIDOS
+               MOVE W-COD-ERRO TO W-COD-ERRO-PESQUISA
+           END-IF.
+           PERFORM REGISTRAR-CONSULTA.
            PERFORM RECEBER-OPCAO-CONTINUIDADE.
 
        FORMATAR-TELA.
 
-           MOVE ZEROS TO COD-LIVRO-ED.
+           MOVE ZEROS  TO COD-LIVRO-ED.
+           MOVE SPACES TO W-TITULO-PESQUISA.
 
            *> LIMPANDO TELA
            DISPLAY  CLEAR-SCREEN.
 
            CALL "CABECALHO".
-           DISPLAY "LEITURA DE LIVROS"      AT 1311.
-
-           DISPLAY "CODIGO:"                AT 1502.
-           DISPLAY "TITULO:"                AT 1702.
-           DISPLAY "AUTOR:"                 AT 1902.
-           DISPLAY "OUTRO REGISTRO? (S/N):" AT 2102.
-           DISPLAY "MENSAGEM:"              AT 2502.
+           DISPLAY "LEITURA DE LIVROS"                   AT 1311.
+
+           DISPLAY "PESQUISAR POR (C)ODIGO OU (T)ITULO:"  AT 1502.
+           DISPLAY "CODIGO OU TITULO PESQUISADO:"         AT 1702.
+           DISPLAY "TITULO:"                              AT 1902.
+           DISPLAY "AUTOR:"                               AT 2102.
+           DISPLAY "EXEMPLARES DISPONIVEIS:"              AT 2202.
+           DISPLAY "VER PROXIMA OCORRENCIA? (S/N):"       AT 2402.
+           DISPLAY "OUTRO REGISTRO? (S/N):"               AT 2302.
+           DISPLAY "MENSAGEM:"                            AT 2502.
+
+       RECEBER-TIPO-PESQUISA.
+
+           PERFORM WITH TEST AFTER UNTIL OPC-PESQUISA-OK
+               ACCEPT W-OPC-PESQUISA AT 1539 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (W-OPC-PESQUISA)
+                   TO W-OPC-PESQUISA
+               PERFORM LIMPAR-ESPACO-MENSAGEM
+               IF  NOT OPC-PESQUISA-OK
+                   DISPLAY "DIGITE 'C' OU 'T'" AT 2512
+               END-IF
+           END-PERFORM.
 
        ROTINA-LEITURA.
-           ACCEPT COD-LIVRO-ED AT 1511.
-           MOVE COD-LIVRO-ED TO COD-LIVRO
-           READ ARQ-LIVRO.
+           ACCEPT COD-LIVRO-ED AT 1731.
+           MOVE COD-LIVRO-ED TO W-COD-LIVRO-PESQUISA.
+           IF  COD-LIVRO-ED = ZEROS
+               MOVE "90" TO W-COD-ERRO
+           ELSE
+               MOVE COD-LIVRO-ED TO COD-LIVRO
+               READ ARQ-LIVRO
+           END-IF.
 
-       EXIBIR-DADOS-LIDOS.
+       ROTINA-PESQUISA-TITULO.
 
-           IF W-COD-ERRO NOT = "00"
-               DISPLAY "LIVRO NAO ENCONTRADO" AT 2512
+           ACCEPT W-TITULO-PESQUISA AT 1731.
+
+           IF  W-TITULO-PESQUISA = SPACES
+               MOVE "90" TO W-COD-ERRO
            ELSE
-               DISPLAY TITULO-LIVRO AT 1711
-               DISPLAY AUTOR-LIVRO  AT 1911
+               MOVE W-TITULO-PESQUISA TO TITULO-LIVRO
+               MOVE FUNCTION LENGTH (FUNCTION TRIM (W-TITULO-PESQUISA))
+                   TO W-LEN-PESQUISA
+
+               START ARQ-LIVRO KEY IS NOT LESS THAN TITULO-LIVRO
+                   INVALID KEY
+                       MOVE "23" TO W-COD-ERRO
+               END-START
+
+               IF  W-COD-ERRO = "00"
+                   READ ARQ-LIVRO NEXT RECORD
+                       AT END
+                           MOVE "10" TO W-COD-ERRO
+                   END-READ
+                   IF  W-COD-ERRO = "00"
+                       PERFORM VERIFICAR-TITULO-PESQUISADO
+                   END-IF
+               END-IF
            END-IF.
 
+           PERFORM EXIBIR-DADOS-LIDOS.
+           MOVE W-COD-ERRO TO W-COD-ERRO-PESQUISA.
+
+           IF  W-COD-ERRO = "00"
+               MOVE "S" TO MAIS-OCORRENCIAS
+               PERFORM EXIBIR-PROXIMA-OCORRENCIA
+                   UNTIL MAIS-OCORRENCIAS = "N"
+           END-IF.
+
+       VERIFICAR-TITULO-PESQUISADO.
+           IF  TITULO-LIVRO (1:W-LEN-PESQUISA)
+                   NOT = W-TITULO-PESQUISA (1:W-LEN-PESQUISA)
+               MOVE "10" TO W-COD-ERRO
+           END-IF.
+
+       EXIBIR-PROXIMA-OCORRENCIA.
+
+           PERFORM PERGUNTAR-PROXIMA-OCORRENCIA.
+           IF  MAIS-OCORRENCIAS = "S"
+               READ ARQ-LIVRO NEXT RECORD
+                   AT END
+                       MOVE "10" TO W-COD-ERRO
+               END-READ
+               IF  W-COD-ERRO = "00"
+                   PERFORM VERIFICAR-TITULO-PESQUISADO
+               END-IF
+               IF  W-COD-ERRO = "00"
+                   PERFORM EXIBIR-DADOS-LIDOS
+               ELSE
+                   MOVE "N" TO MAIS-OCORRENCIAS
+               END-IF
+           END-IF.
+
+       PERGUNTAR-PROXIMA-OCORRENCIA.
+
+           PERFORM WITH TEST AFTER UNTIL MAIS-OCORRENCIAS-OK
+               ACCEPT MAIS-OCORRENCIAS AT 2433 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (MAIS-OCORRENCIAS)
+                   TO MAIS-OCORRENCIAS
+               PERFORM LIMPAR-ESPACO-MENSAGEM
+               IF  NOT MAIS-OCORRENCIAS-OK
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2512
+               END-IF
+           END-PERFORM.
+
+       EXIBIR-DADOS-LIDOS.
+
+           EVALUATE W-COD-ERRO
+               WHEN "00"
+                   DISPLAY TITULO-LIVRO AT 1911
+                   DISPLAY AUTOR-LIVRO  AT 2111
+                   SUBTRACT QTD-EMPRESTADA FROM QTD-TOTAL
+                       GIVING W-QTD-DISPONIVEL
+                   DISPLAY W-QTD-DISPONIVEL AT 2226
+               WHEN "90"
+                   DISPLAY "INFORME UM CODIGO OU TITULO VALIDO" AT 2512
+               WHEN "23"
+                   DISPLAY "LIVRO NAO ENCONTRADO" AT 2512
+               WHEN "10"
+                   DISPLAY "NENHUM LIVRO ENCONTRADO COM ESSE TITULO"
+                       AT 2512
+               WHEN OTHER
+                   DISPLAY "ERRO AO LER O ARQUIVO - STATUS " W-COD-ERRO
+                       AT 2512
+           END-EVALUATE.
+
        RECEBER-OPCAO-CONTINUIDADE.
 
            PERFORM WITH TEST AFTER UNTIL OPC-OK
-               ACCEPT OPC AT 2125 WITH AUTO
+               ACCEPT OPC AT 2325 WITH AUTO
                MOVE FUNCTION UPPER-CASE (OPC) TO OPC
                PERFORM LIMPAR-ESPACO-MENSAGEM
                IF  NOT OPC-OK
@@ -98,11 +212,30 @@
                END-IF
            END-PERFORM.
 
+       REGISTRAR-CONSULTA.
+
+           MOVE SPACES TO REG-CONSULTA.
+           IF  PESQUISA-POR-TITULO
+               MOVE W-TITULO-PESQUISA    TO TITULO-PESQUISA
+           ELSE
+               MOVE W-COD-LIVRO-PESQUISA TO COD-LIVRO-PESQUISA
+           END-IF.
+           ACCEPT DATA-PESQUISA FROM DATE YYYYMMDD.
+           ACCEPT HORA-PESQUISA FROM TIME.
+           MOVE W-COD-ERRO-PESQUISA TO STATUS-PESQUISA.
+           WRITE REG-CONSULTA.
+           IF  W-COD-ERRO-CONSULTA NOT = "00"
+               DISPLAY "ERRO AO GRAVAR LOG DE CONSULTA - STATUS "
+                   W-COD-ERRO-CONSULTA AT 2512
+           END-IF.
+
        ABRIR-ARQUIVO.
-           OPEN I-O ARQ-LIVRO.
+           OPEN I-O    ARQ-LIVRO.
+           OPEN EXTEND ARQ-CONSULTA.
 
        LIMPAR-ESPACO-MENSAGEM.
            DISPLAY W-BRANCO AT 2512.
 
        FINALIZACAO.
            CLOSE ARQ-LIVRO.
+           CLOSE ARQ-CONSULTA.
