@@ -0,0 +1,138 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA-LIVROS.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       COPY SELLIVRO.
+
+                       SELECT OPTIONAL ARQ-CARGA
+                       ASSIGN TO "carga.dat"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS W-COD-ERRO-CARGA.
+
+                       SELECT OPTIONAL ARQ-REJEITADOS
+                       ASSIGN TO "carga-rejeitados.log"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS W-COD-ERRO-REJ.
+
+       DATA DIVISION.
+           FILE  SECTION.
+           COPY FDLIVRO.
+
+           FD ARQ-CARGA.
+           01 REG-CARGA.
+               02 COD-LIVRO-CARGA    PIC 9(3).
+               02 TITULO-LIVRO-CARGA PIC X(40).
+               02 AUTOR-LIVRO-CARGA  PIC X(40).
+               02 QTD-TOTAL-CARGA    PIC 9(3).
+
+           FD ARQ-REJEITADOS.
+           01 REG-REJEITADO.
+               02 LINHA-REJEITADA PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           77 W-COD-ERRO        PIC X(2)  VALUE SPACES.
+           77 W-COD-ERRO-CARGA  PIC X(2)  VALUE SPACES.
+              88 FIM-CARGA                VALUE "10".
+           77 W-COD-ERRO-REJ    PIC X(2)  VALUE SPACES.
+           77 W-CONTADOR-LIDOS      PIC 9(5)  VALUE ZEROS.
+           77 W-CONTADOR-CARREGADOS PIC 9(5)  VALUE ZEROS.
+           77 W-CONTADOR-REJEITADOS PIC 9(5)  VALUE ZEROS.
+           77 W-CONTADOR-ED         PIC ZZZZ9 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           CALL "BACKUP-LIVROS".
+           IF  RETURN-CODE NOT = ZERO
+               DISPLAY "BACKUP FALHOU - CARGA EM LOTE CANCELADA"
+               EXIT PROGRAM
+           END-IF.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL FIM-CARGA.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           OPEN I-O   ARQ-LIVRO.
+           OPEN INPUT ARQ-CARGA.
+           OPEN OUTPUT ARQ-REJEITADOS.
+           CALL "CABECALHO".
+           DISPLAY "CARGA EM LOTE DE LIVROS".
+           DISPLAY " ".
+           PERFORM LER-PROXIMO-CARGA.
+
+       PROCESSAMENTO.
+           ADD 1 TO W-CONTADOR-LIDOS.
+           PERFORM VALIDAR-E-GRAVAR-LIVRO.
+           PERFORM LER-PROXIMO-CARGA.
+
+       LER-PROXIMO-CARGA.
+           READ ARQ-CARGA
+               AT END
+                   MOVE "10" TO W-COD-ERRO-CARGA
+           END-READ.
+
+       VALIDAR-E-GRAVAR-LIVRO.
+
+           MOVE COD-LIVRO-CARGA TO COD-LIVRO.
+           READ ARQ-LIVRO.
+
+           IF  W-COD-ERRO = "00"
+               PERFORM REJEITAR-LIVRO
+           ELSE
+               MOVE TITULO-LIVRO-CARGA TO TITULO-LIVRO
+               MOVE AUTOR-LIVRO-CARGA  TO AUTOR-LIVRO
+               MOVE QTD-TOTAL-CARGA    TO QTD-TOTAL
+               MOVE ZEROS              TO QTD-EMPRESTADA
+               WRITE REG-LIVRO
+               IF  W-COD-ERRO = "00"
+                   ADD 1 TO W-CONTADOR-CARREGADOS
+               ELSE
+                   PERFORM REJEITAR-LIVRO
+               END-IF
+           END-IF.
+
+       REJEITAR-LIVRO.
+           MOVE SPACES TO REG-REJEITADO.
+           EVALUATE W-COD-ERRO
+               WHEN "00"
+                   STRING COD-LIVRO-CARGA    DELIMITED BY SIZE
+                          " - "              DELIMITED BY SIZE
+                          TITULO-LIVRO-CARGA DELIMITED BY SIZE
+                          " - CODIGO JA CADASTRADO" DELIMITED BY SIZE
+                          INTO LINHA-REJEITADA
+               WHEN OTHER
+                   STRING COD-LIVRO-CARGA    DELIMITED BY SIZE
+                          " - "              DELIMITED BY SIZE
+                          TITULO-LIVRO-CARGA DELIMITED BY SIZE
+                          " - ERRO AO GRAVAR - STATUS "
+                              DELIMITED BY SIZE
+                          W-COD-ERRO         DELIMITED BY SIZE
+                          INTO LINHA-REJEITADA
+           END-EVALUATE.
+           WRITE REG-REJEITADO.
+           IF  W-COD-ERRO-REJ NOT = "00"
+               DISPLAY "ERRO AO GRAVAR LOG DE REJEITADOS - STATUS "
+                   W-COD-ERRO-REJ
+           END-IF.
+           ADD 1 TO W-CONTADOR-REJEITADOS.
+
+       FINALIZACAO.
+           DISPLAY " ".
+           MOVE W-CONTADOR-LIDOS TO W-CONTADOR-ED.
+           DISPLAY "REGISTROS LIDOS:      " W-CONTADOR-ED.
+           MOVE W-CONTADOR-CARREGADOS TO W-CONTADOR-ED.
+           DISPLAY "LIVROS CARREGADOS:    " W-CONTADOR-ED.
+           MOVE W-CONTADOR-REJEITADOS TO W-CONTADOR-ED.
+           DISPLAY "REGISTROS REJEITADOS: " W-CONTADOR-ED.
+           CLOSE ARQ-LIVRO.
+           CLOSE ARQ-CARGA.
+           CLOSE ARQ-REJEITADOS.
