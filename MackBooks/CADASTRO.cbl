@@ -0,0 +1,128 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADASTRO.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       COPY SELLIVRO.
+
+       DATA DIVISION.
+           FILE  SECTION.
+           COPY FDLIVRO.
+
+           WORKING-STORAGE SECTION.
+           77 W-COD-ERRO    PIC X(2)  VALUE SPACES.
+           77 OPC           PIC X     VALUE SPACE.
+              88 OPC-OK               VALUE "S" "N".
+           77 CONF          PIC X     VALUE SPACE.
+              88 CONF-OK              VALUE "S" "N".
+           77 COD-LIVRO-ED  PIC ZZ9   VALUE ZEROS.
+           77 QTD-TOTAL-ED  PIC ZZ9   VALUE ZEROS.
+           77 W-BRANCO      PIC X(50) VALUE SPACES.
+
+           SCREEN SECTION.
+           01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           CALL "BACKUP-LIVROS".
+           IF  RETURN-CODE NOT = ZERO
+               DISPLAY "BACKUP FALHOU - CADASTRO CANCELADO"
+               EXIT PROGRAM
+           END-IF.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL OPC = "N".
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           PERFORM ABRIR-ARQUIVO.
+           MOVE "S" TO OPC.
+
+       PROCESSAMENTO.
+
+           PERFORM FORMATAR-TELA.
+           PERFORM RECEBER-DADOS-NOVOS.
+           PERFORM GRAVAR-REGISTRO.
+           PERFORM RECEBER-OPCAO-CONTINUIDADE.
+
+       FORMATAR-TELA.
+
+           MOVE ZEROS   TO COD-LIVRO-ED QTD-TOTAL-ED.
+           MOVE SPACES  TO TITULO-LIVRO AUTOR-LIVRO.
+
+           *> LIMPANDO TELA
+           DISPLAY  CLEAR-SCREEN.
+
+           CALL "CABECALHO".
+           DISPLAY "CADASTRO DE LIVROS"     AT 1311.
+
+           DISPLAY "CODIGO:"                   AT 1502.
+           DISPLAY "TITULO:"                   AT 1702.
+           DISPLAY "AUTOR:"                    AT 1902.
+           DISPLAY "QUANTIDADE DE EXEMPLARES:" AT 2102.
+           DISPLAY "CONFIRMA GRAVACAO? (S/N):" AT 2302.
+           DISPLAY "OUTRO REGISTRO? (S/N):"    AT 2502.
+           DISPLAY "MENSAGEM:"                 AT 2702.
+
+       RECEBER-DADOS-NOVOS.
+           ACCEPT COD-LIVRO-ED AT 1511.
+           MOVE COD-LIVRO-ED TO COD-LIVRO.
+           ACCEPT TITULO-LIVRO AT 1711.
+           ACCEPT AUTOR-LIVRO  AT 1911.
+           ACCEPT QTD-TOTAL-ED AT 2128.
+           MOVE QTD-TOTAL-ED TO QTD-TOTAL.
+           MOVE ZEROS        TO QTD-EMPRESTADA.
+
+       GRAVAR-REGISTRO.
+
+           PERFORM WITH TEST AFTER UNTIL CONF-OK
+               ACCEPT CONF AT 2329 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (CONF) TO CONF
+               IF  NOT CONF-OK
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2712
+               END-IF
+           END-PERFORM.
+
+           IF  CONF = "S"
+               WRITE REG-LIVRO
+               IF  W-COD-ERRO = "22"
+                   DISPLAY "CODIGO JA CADASTRADO" AT 2712
+               ELSE
+                   IF  W-COD-ERRO = "00"
+                       DISPLAY "LIVRO CADASTRADO COM SUCESSO" AT 2712
+                   ELSE
+                       DISPLAY "ERRO AO GRAVAR LIVRO" AT 2712
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "CADASTRO CANCELADO" AT 2712
+           END-IF.
+
+       RECEBER-OPCAO-CONTINUIDADE.
+
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT OPC AT 2525 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
+               PERFORM LIMPAR-ESPACO-MENSAGEM
+               IF  NOT OPC-OK
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2712
+               END-IF
+           END-PERFORM.
+
+       ABRIR-ARQUIVO.
+           OPEN I-O ARQ-LIVRO.
+
+       LIMPAR-ESPACO-MENSAGEM.
+           DISPLAY W-BRANCO AT 2712.
+
+       FINALIZACAO.
+           CLOSE ARQ-LIVRO.
