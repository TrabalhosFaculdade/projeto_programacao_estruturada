@@ -0,0 +1,118 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORG-LIVROS.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+
+               SPECIAL-NAMES.
+                   DECIMAL-POINT IS COMMA.
+
+               INPUT-OUTPUT SECTION.
+                   FILE-CONTROL.
+                       COPY SELLIVS.
+
+                       SELECT OPTIONAL ARQ-LIVRO-NOVO
+                       ASSIGN TO "livros.new"
+                       ORGANIZATION INDEXED
+                       RECORD KEY IS COD-LIVRO-NOVO
+                       ALTERNATE RECORD KEY IS TITULO-LIVRO-NOVO
+                           WITH DUPLICATES
+                       ACCESS SEQUENTIAL
+                       FILE STATUS IS W-COD-ERRO-NOVO.
+
+       DATA DIVISION.
+           FILE  SECTION.
+           COPY FDLIVRO.
+
+           FD ARQ-LIVRO-NOVO.
+           01 REG-LIVRO-NOVO.
+               02 COD-LIVRO-NOVO      PIC 9(3).
+               02 TITULO-LIVRO-NOVO   PIC X(40).
+               02 AUTOR-LIVRO-NOVO    PIC X(40).
+               02 QTD-TOTAL-NOVO      PIC 9(3).
+               02 QTD-EMPRESTADA-NOVO PIC 9(3).
+               02 FILLER              PIC X(35).
+
+           WORKING-STORAGE SECTION.
+           77 W-COD-ERRO       PIC X(2)  VALUE SPACES.
+              88 FIM-ARQUIVO             VALUE "10".
+           77 W-COD-ERRO-NOVO  PIC X(2)  VALUE SPACES.
+           77 W-ERRO-COPIA     PIC X(1)  VALUE "N".
+              88 COPIA-COM-ERRO          VALUE "S".
+           77 W-CONTADOR       PIC 9(5)  VALUE ZEROS.
+           77 W-CONTADOR-ED    PIC ZZZZ9 VALUE ZEROS.
+           77 W-RET-DELETE     PIC S9(9) COMP-5 VALUE ZERO.
+           77 W-RET-RENAME     PIC S9(9) COMP-5 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           CALL "BACKUP-LIVROS".
+           IF  RETURN-CODE NOT = ZERO
+               DISPLAY "BACKUP FALHOU - REORGANIZACAO CANCELADA"
+               EXIT PROGRAM
+           END-IF.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           OPEN INPUT  ARQ-LIVRO.
+           OPEN OUTPUT ARQ-LIVRO-NOVO.
+           DISPLAY "REORGANIZANDO LIVROS.DAT".
+           PERFORM LER-PROXIMO-LIVRO.
+
+       PROCESSAMENTO.
+           PERFORM COPIAR-REGISTRO.
+           IF  NOT COPIA-COM-ERRO
+               ADD 1 TO W-CONTADOR
+               PERFORM LER-PROXIMO-LIVRO
+           END-IF.
+
+       COPIAR-REGISTRO.
+           MOVE COD-LIVRO      TO COD-LIVRO-NOVO.
+           MOVE TITULO-LIVRO   TO TITULO-LIVRO-NOVO.
+           MOVE AUTOR-LIVRO    TO AUTOR-LIVRO-NOVO.
+           MOVE QTD-TOTAL      TO QTD-TOTAL-NOVO.
+           MOVE QTD-EMPRESTADA TO QTD-EMPRESTADA-NOVO.
+           WRITE REG-LIVRO-NOVO.
+           IF  W-COD-ERRO-NOVO NOT = "00"
+               DISPLAY "ERRO AO GRAVAR LIVROS.NEW - STATUS "
+                   W-COD-ERRO-NOVO
+               MOVE "S"  TO W-ERRO-COPIA
+               MOVE "10" TO W-COD-ERRO
+           END-IF.
+
+       LER-PROXIMO-LIVRO.
+           READ ARQ-LIVRO
+               AT END
+                   MOVE "10" TO W-COD-ERRO
+           END-READ.
+
+       FINALIZACAO.
+           CLOSE ARQ-LIVRO.
+           CLOSE ARQ-LIVRO-NOVO.
+           IF  COPIA-COM-ERRO
+               DISPLAY "REORGANIZACAO CANCELADA - LIVROS.DAT "
+                   "PERMANECE INALTERADO"
+               EXIT PROGRAM
+           END-IF.
+           CALL "CBL_DELETE_FILE" USING "livros.dat"
+               RETURNING W-RET-DELETE.
+           IF  W-RET-DELETE NOT = ZERO
+               DISPLAY "ERRO AO EXCLUIR LIVROS.DAT - LIVROS.NEW "
+                   "PERMANECE COMO ARQUIVO REORGANIZADO"
+               EXIT PROGRAM
+           END-IF.
+           CALL "CBL_RENAME_FILE" USING "livros.new" "livros.dat"
+               RETURNING W-RET-RENAME.
+           IF  W-RET-RENAME NOT = ZERO
+               DISPLAY "ERRO AO RENOMEAR LIVROS.NEW PARA LIVROS.DAT - "
+                   "LIVROS.DAT FOI EXCLUIDO E PRECISA SER RESTAURADO "
+                   "DO BACKUP"
+               EXIT PROGRAM
+           END-IF.
+           MOVE W-CONTADOR TO W-CONTADOR-ED.
+           DISPLAY "REGISTROS REORGANIZADOS: " W-CONTADOR-ED.
